@@ -1,19 +1,179 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIMES.
        AUTHOR. FRANK VAN BAKEL.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  PRINT_RESULTS now also writes each run's line
+      *               to a permanent RESULTS-FILE audit trail, so a
+      *               run's Passes/Time/Avg/Count/Valid can be looked
+      *               up later without digging through spooled output.
+      *   2026-08-08  MAX_LIMIT and MAX_TIME_SEC are now read from a
+      *               CONTROL-CARD-FILE (SYSIN) control card at
+      *               start-up instead of being compiled-in constants.
+      *               Compiled-in VALUEs remain the defaults used when
+      *               no control card is supplied.
+      *   2026-08-08  VALIDATE-MAX-LIMIT now abends cleanly
+      *               (PRIMES-0002) if MAX_LIMIT exceeds
+      *               BIT-ARRAY/ONE-FILLED-ARRAY's OCCURS size,
+      *               instead of letting RUN_SIEVE subscript past
+      *               the end of the table.
+      *   2026-08-08  START-UP now checkpoints PASSES/DURATION-HS to a
+      *               restart file every CHECKPOINT-INTERVAL-PASSES
+      *               passes and resumes from it on start-up, so a
+      *               cancelled or abended long run does not lose
+      *               completed passes.
+      *   2026-08-08  IS-VALID now looks MAX_LIMIT/PRIME-COUNT up in a
+      *               table loaded from VALID-TABLE-FILE (VALIDTAB)
+      *               instead of a hardcoded IF ladder, and writes an
+      *               exception record when MAX_LIMIT has no entry.
+      *   2026-08-08  Added SIEVE_MODE ("B"/"W") to select
+      *               RUN_SIEVE_WHEEL, a wheel-factorization sieve, as
+      *               the official algorithm; the non-selected
+      *               algorithm still runs as an untimed comparison
+      *               pass so PRINT_RESULTS can show both side by side.
+      *   2026-08-08  GET-NOW/COMPUTE-DURATION now account for a run
+      *               that crosses midnight, where NOW-HS wraps back to
+      *               a value lower than START-HS, instead of computing
+      *               a negative elapsed duration.
+      *   2026-08-08  PRINT_RESULTS now also appends the drag-race
+      *               summary line to a permanent HISTORY-FILE trend
+      *               file, in addition to the RESULTS-FILE audit
+      *               record, so results can be compared across runs.
+      *   2026-08-08  START-UP now sets a non-zero RETURN-CODE when the
+      *               official pass's IS-VALID result is False, so the
+      *               job scheduler can flag a failed run.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-CARD-FILE
+               ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-CARD-STATUS.
+           SELECT RESULTS-FILE
+               ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTS-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT OPTIONAL VALID-TABLE-FILE
+               ASSIGN TO "VALIDTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VALID-TABLE-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "VALIDEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-STATUS.
+           SELECT HISTORY-FILE
+               ASSIGN TO "HISTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           03  CC-MAX-LIMIT               PIC 9(7).
+           03  CC-MAX-TIME-SEC            PIC 9(4).
+           03  CC-SIEVE-MODE              PIC X(1).
+           03  FILLER                     PIC X(68).
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD                PIC X(120).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03  CKP-PASSES                 PIC 9(5).
+           03  CKP-DURATION-HS            PIC 9(9).
+      *    The config this checkpoint was produced under, so a restart
+      *    against a differently-configured run is detected and ignored
+      *    rather than resuming bogus passes - see CHECK-FOR-RESTART.
+           03  CKP-MAX-LIMIT              PIC 9(7).
+           03  CKP-MAX-TIME-SEC           PIC 9(4).
+           03  CKP-SIEVE-MODE             PIC X(1).
+       FD  VALID-TABLE-FILE.
+       01  VALID-TABLE-FILE-REC.
+           03  VT-LIMIT                   PIC 9(9).
+           03  VT-COUNT                   PIC 9(9).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD               PIC X(100).
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD                 PIC X(100).
        WORKING-STORAGE SECTION.
+       COPY "VALTAB.CPY".
+       01  FILE-STATUS-FIELDS.
+           03  CONTROL-CARD-STATUS        PIC X(2).
+           03  RESULTS-STATUS             PIC X(2).
+           03  CHECKPOINT-STATUS          PIC X(2).
+           03  VALID-TABLE-STATUS         PIC X(2).
+           03  EXCEPTION-STATUS           PIC X(2).
+           03  HISTORY-STATUS             PIC X(2).
+       01  VALIDATION-CHECK-FIELDS.
+           03  CHK-LIMIT                  PIC 9(9) COMP.
+           03  CHK-COUNT                  PIC 9(9) COMP.
+           03  VALID-FOUND-SW             PIC 9(1) COMP.
+      *    IS-VALID runs once for the official SIEVE_MODE pass and
+      *    again inside RUN-COMPARISON-PASS for the other algorithm,
+      *    both against the same MAX_LIMIT - this switch keeps a
+      *    missing VALIDTAB entry from being logged to VALIDEXC twice
+      *    for what is really a single run.
+           03  VALID-EXCEPTION-LOGGED-SW  PIC 9(1) COMP.
+           03  ED-CHK-LIMIT               PIC ZZZZZZZZ9.
+       01  RUN-TIMESTAMP-FIELDS.
+           03  RT-DATE                    PIC 9(8).
+           03  RT-TIME                    PIC 9(8).
+       01  RUN-TIMESTAMP-DISPLAY          PIC X(17).
+       01  REPORT-EDIT-FIELDS.
+           03  ED-PASSES                  PIC ZZZZ9.
+           03  ED-DURATION-SEC            PIC ZZZ9.9.
+           03  ED-AVG                     PIC 9.99999.
+           03  ED-MAX-LIMIT               PIC ZZZZZZ9.
+           03  ED-PRIME-COUNT             PIC ZZZZZZ9.
+           03  ED-BASE-PASSES             PIC ZZZZ9.
+           03  ED-BASE-AVG                PIC 9.99999.
+           03  ED-BASE-PRIME-COUNT        PIC ZZZZZZ9.
+           03  ED-WHEEL-PASSES            PIC ZZZZ9.
+           03  ED-WHEEL-AVG               PIC 9.99999.
+           03  ED-WHEEL-PRIME-COUNT       PIC ZZZZZZ9.
        01  CONFIG-PARAMETERS.
            03  MAX_LIMIT                  PIC 9(7)   COMP VALUE 1000000.
            03  SHOW_RESULTS               PIC 1(1)   COMP VALUE 0.
-           03  MAX_TIME_SEC               PIC 9(4)   COMP VALUE 5. 
+           03  MAX_TIME_SEC               PIC 9(4)   COMP VALUE 5.
+           03  SIEVE_MODE                 PIC X(1)   VALUE "B".
+               88  SIEVE-MODE-BASE        VALUE "B".
+               88  SIEVE-MODE-WHEEL       VALUE "W".
        01  DRAG-RACE-CALCULATIONS.
            03  AVG                        PIC 9(1)v99999 COMP-3.
-           03  VAL-RES                    PIC X(5).   
+           03  VAL-RES                    PIC X(5).
            03  PASSES                     PIC 9(5)   COMP.
-           03  DURATION-SEC               PIC 9(1)V9 COMP-3.
-       01  SIEVE-CALCULATIONS.    
+      *    MAX_TIME_SEC (CC-MAX-TIME-SEC, PIC 9(4)) allows runs up to
+      *    9999 seconds, so DURATION-SEC must hold the same range - a
+      *    PIC 9(1)V9 here silently truncated any run of 10 seconds
+      *    or more.
+           03  DURATION-SEC               PIC 9(4)V9 COMP-3.
+      *    Official (SIEVE_MODE-selected) PRIME-COUNT/VAL-RES, captured
+      *    right after the official IS-VALID call and before
+      *    RUN-COMPARISON-PASS re-runs COUNT-PRIMES/COUNT-PRIMES-WHEEL
+      *    and IS-VALID against the global PRIME-COUNT/VAL-RES fields
+      *    for the comparison side.  PRINT_RESULTS, WRITE-RESULTS-RECORD
+      *    and the RETURN-CODE check below all read these, not the
+      *    global fields RUN-COMPARISON-PASS overwrites afterward.
+           03  OFFICIAL-PRIME-COUNT       PIC 9(7)   COMP.
+           03  OFFICIAL-VAL-RES           PIC X(5).
+       01  BASE-DRAG-RACE.
+           03  BASE-PASSES                PIC 9(5)   COMP.
+           03  BASE-DURATION-HS           PIC 9(9)   COMP.
+           03  BASE-DURATION-SEC          PIC 9(4)V9 COMP-3.
+           03  BASE-AVG                   PIC 9(1)v99999 COMP-3.
+           03  BASE-PRIME-COUNT           PIC 9(7)   COMP.
+           03  BASE-VAL-RES               PIC X(5).
+       01  WHEEL-DRAG-RACE.
+           03  WHEEL-PASSES               PIC 9(5)   COMP.
+           03  WHEEL-DURATION-HS          PIC 9(9)   COMP.
+           03  WHEEL-DURATION-SEC         PIC 9(4)V9 COMP-3.
+           03  WHEEL-AVG                  PIC 9(1)v99999 COMP-3.
+           03  WHEEL-PRIME-COUNT          PIC 9(7)   COMP.
+           03  WHEEL-VAL-RES              PIC X(5).
+       01  SIEVE-CALCULATIONS.
            03  MAX_ROOT                   PIC 9(7)   COMP.
            03  MAX_ROOT_INDEX             PIC 9(7)   COMP.
            03  START-AT                   PIC 9(7)   COMP.
@@ -22,7 +182,6 @@
            03  FACTOR                     PIC 9(7)   COMP.
            03  STEP-SIZE                  PIC 9(7)   COMP.
            03  I                          PIC 9(7)   COMP.
-           03  IS-EVEN                    PIC 9(1)v9 COMP-3.
            03  BIT_SIZE                   PIC 9(7)   COMP.
        01  BIT-ARRAY.
       *    USAGE BIT is not implemented and is slow 
@@ -32,11 +191,58 @@
                INDEXED BY Z.
       *    Below is a static array that is used to 
       *    initialize the BIT-ARRAY for each run with 1 values.
-       01  ONE-FILLED-ARRAY.        
+       01  ONE-FILLED-ARRAY.
            03 ONE PIC 1(1)
-               VALUE 1 
+               VALUE 1
+               OCCURS 500000 TIMES
+               INDEXED BY Y.
+      *    WHEEL-BIT-ARRAY holds the wheel-factorization sieve, one
+      *    FLAG-W per candidate coprime to 2, 3 and 5 (8 per 30, vs.
+      *    1 per 2 for the base sieve's odd-only array above).
+       01  WHEEL-BIT-ARRAY.
+           03 FLAG-W PIC 1(1)
                OCCURS 500000 TIMES
-               INDEXED BY Y. 
+               INDEXED BY ZW.
+       01  WHEEL-ONE-FILLED-ARRAY.
+           03 ONE-W PIC 1(1)
+               VALUE 1
+               OCCURS 500000 TIMES
+               INDEXED BY YW.
+      *    The 8 residues mod 30 coprime to 2, 3 and 5, in order.
+       01  WHEEL-OFFSET-VALUES.
+           03  FILLER                     PIC 9(2) VALUE 1.
+           03  FILLER                     PIC 9(2) VALUE 7.
+           03  FILLER                     PIC 9(2) VALUE 11.
+           03  FILLER                     PIC 9(2) VALUE 13.
+           03  FILLER                     PIC 9(2) VALUE 17.
+           03  FILLER                     PIC 9(2) VALUE 19.
+           03  FILLER                     PIC 9(2) VALUE 23.
+           03  FILLER                     PIC 9(2) VALUE 29.
+       01  WHEEL-OFFSET-TABLE REDEFINES WHEEL-OFFSET-VALUES.
+           03  WHEEL-OFFSET               PIC 9(2) OCCURS 8 TIMES.
+      *    Maps a residue mod 30 (1-30, i.e. residue+1) to its 1-8
+      *    position in WHEEL-OFFSET, or 0 if not coprime to 30.
+       01  RESIDUE-INDEX-TABLE.
+           03  RESIDUE-INDEX              PIC 9(1) OCCURS 30 TIMES
+               INDEXED BY RX.
+       01  WHEEL-SIEVE-CALCULATIONS.
+           03  WHEEL_SIZE                 PIC 9(7) COMP.
+           03  WHEEL-MAX-ROOT             PIC 9(8) COMP.
+           03  WHEEL-MAX-ROOT-INDEX       PIC 9(7) COMP.
+           03  WHEEL-FACTOR               PIC 9(7) COMP.
+           03  WHEEL-FACTOR-VALUE         PIC 9(8) COMP.
+           03  WHEEL-C-INDEX              PIC 9(7) COMP.
+           03  WHEEL-C-VALUE              PIC 9(8) COMP.
+           03  WHEEL-PRODUCT              PIC 9(9) COMP.
+           03  WHEEL-QUOT                 PIC 9(7) COMP.
+           03  WHEEL-REM                  PIC 9(2) COMP.
+           03  WHEEL-OFFSET-POS           PIC 9(2) COMP.
+           03  WHEEL-TEMP-IDX             PIC 9(2) COMP.
+           03  WHEEL-INDEX-IN             PIC 9(7) COMP.
+           03  WHEEL-INDEX-OUT            PIC 9(7) COMP.
+           03  WHEEL-VALUE-IN             PIC 9(8) COMP.
+           03  WHEEL-VALUE-OUT            PIC 9(8) COMP.
+           03  WHEEL-LIMIT-IN             PIC 9(8) COMP.
         01 WS-TIMES.
            03  WS-TIME                    PIC 9(8).
            03  WS-TIME-R REDEFINES WS-TIME.
@@ -44,40 +250,122 @@
                05  WS-TIME-M              PIC 9(2).
                05  WS-TIME-S              PIC 9(2).
                05  WS-TIME-HS             PIC 9(2).
-           03  NOW-HS                     PIC 9(9)   COMP.    
+           03  NOW-HS                     PIC 9(9)   COMP.
            03  START-HS                   PIC 9(9)   COMP.
            03  DURATION-HS                PIC 9(9)   COMP.
            03  MAX_TIME_HS                PIC 9(9)   COMP.
+      *    Used to time the comparison pass (the algorithm that is
+      *    not the official SIEVE_MODE selection) independently of
+      *    the official START-HS/DURATION-HS above.
+           03  CMP-START-HS               PIC 9(9)   COMP.
+           03  CMP-DURATION-HS            PIC 9(9)   COMP.
+      *    Hundredths of a second in a day, used to correct NOW-HS
+      *    (hundredths since midnight) when a run's clock readings
+      *    straddle midnight and NOW-HS appears to go backwards.
+           03  HS-PER-DAY                 PIC 9(7)   COMP
+                                               VALUE 8640000.
+      *    Checkpointing every pass bakes per-pass file I/O latency
+      *    into the PASSES/DURATION-SEC/AVG numbers being measured, so
+      *    WRITE-CHECKPOINT only runs every CHECKPOINT-INTERVAL-PASSES
+      *    passes (see the PASSES-DUE-REM test in START-UP below).
+           03  CHECKPOINT-INTERVAL-PASSES PIC 9(5)   COMP
+                                               VALUE 100.
+           03  PASSES-DUE-QUOT            PIC 9(5)   COMP.
+           03  PASSES-DUE-REM             PIC 9(5)   COMP.
        PROCEDURE DIVISION.
       * 
        START-UP.
+           PERFORM INITIALIZE-VALID-TABLE
+               THROUGH END-INITIALIZE-VALID-TABLE.
+           PERFORM INITIALIZE-WHEEL-TABLES
+               THROUGH END-INITIALIZE-WHEEL-TABLES.
+           PERFORM READ-CONTROL-CARD THROUGH END-READ-CONTROL-CARD.
+           PERFORM VALIDATE-MAX-LIMIT THROUGH END-VALIDATE-MAX-LIMIT.
            COMPUTE MAX_TIME_HS = 100 * MAX_TIME_SEC.
-           MOVE ZERO TO PASSES.
+      *    Checkpoint/restart (see WRITE-CHECKPOINT) only covers the
+      *    official loop below - the comparison pass run afterwards
+      *    for the other algorithm is always run fresh.
+           PERFORM CHECK-FOR-RESTART THROUGH END-CHECK-FOR-RESTART.
            PERFORM GET-NOW THROUGH END-GET-NOW.
-           MOVE NOW-HS TO START-HS.
-           PERFORM UNTIL DURATION-HS >= MAX_TIME_HS
-               PERFORM RUN_SIEVE THROUGH END-RUN_SIEVE
-               ADD 1 TO PASSES
-               PERFORM GET-NOW THROUGH END-GET-NOW
-               COMPUTE DURATION-HS = NOW-HS - START-HS
-           END-PERFORM.
+           IF DURATION-HS > NOW-HS
+               COMPUTE START-HS = NOW-HS + HS-PER-DAY - DURATION-HS
+           ELSE
+               COMPUTE START-HS = NOW-HS - DURATION-HS
+           END-IF.
+      *    BIT-ARRAY/WHEEL-BIT-ARRAY are not themselves checkpointed,
+      *    only the PASSES/DURATION-HS counters are - so TEST AFTER
+      *    guarantees the sieve actually runs, and the array is
+      *    actually populated in this process, at least once before
+      *    COUNT-PRIMES[-WHEEL] below trusts it, even when a restored
+      *    checkpoint's DURATION-HS is already at or past MAX_TIME_HS.
+           IF SIEVE-MODE-WHEEL
+               PERFORM WITH TEST AFTER UNTIL DURATION-HS >= MAX_TIME_HS
+                   PERFORM RUN_SIEVE_WHEEL THROUGH END-RUN_SIEVE_WHEEL
+                   ADD 1 TO PASSES
+                   PERFORM GET-NOW THROUGH END-GET-NOW
+                   PERFORM COMPUTE-DURATION THROUGH END-COMPUTE-DURATION
+                   DIVIDE PASSES BY CHECKPOINT-INTERVAL-PASSES
+                       GIVING PASSES-DUE-QUOT REMAINDER PASSES-DUE-REM
+                   IF PASSES-DUE-REM = 0
+                       PERFORM WRITE-CHECKPOINT
+                           THROUGH END-WRITE-CHECKPOINT
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM WITH TEST AFTER UNTIL DURATION-HS >= MAX_TIME_HS
+                   PERFORM RUN_SIEVE THROUGH END-RUN_SIEVE
+                   ADD 1 TO PASSES
+                   PERFORM GET-NOW THROUGH END-GET-NOW
+                   PERFORM COMPUTE-DURATION THROUGH END-COMPUTE-DURATION
+                   DIVIDE PASSES BY CHECKPOINT-INTERVAL-PASSES
+                       GIVING PASSES-DUE-QUOT REMAINDER PASSES-DUE-REM
+                   IF PASSES-DUE-REM = 0
+                       PERFORM WRITE-CHECKPOINT
+                           THROUGH END-WRITE-CHECKPOINT
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *    No unconditional WRITE-CHECKPOINT here - CLEAR-CHECKPOINT
+      *    immediately below would just overwrite it, so the only
+      *    effect of writing it first was a window where an on-disk
+      *    checkpoint could look "finished" for a config that a kill
+      *    between the two calls would leave behind.
+           PERFORM CLEAR-CHECKPOINT THROUGH END-CLEAR-CHECKPOINT.
+           DIVIDE 100 INTO DURATION-HS GIVING DURATION-SEC.
+           COMPUTE AVG = DURATION-SEC / PASSES.
+           IF SIEVE-MODE-WHEEL
+               PERFORM COUNT-PRIMES-WHEEL THROUGH END-COUNT-PRIMES-WHEEL
+           ELSE
+               PERFORM COUNT-PRIMES THROUGH END-COUNT-PRIMES
+           END-IF.
+           MOVE MAX_LIMIT TO CHK-LIMIT.
+           MOVE PRIME-COUNT TO CHK-COUNT.
+           PERFORM IS-VALID THROUGH END-IS-VALID.
+      *    Capture the official result before RUN-COMPARISON-PASS
+      *    reuses PRIME-COUNT/VAL-RES for the non-selected algorithm.
+           MOVE PRIME-COUNT TO OFFICIAL-PRIME-COUNT.
+           MOVE VAL-RES TO OFFICIAL-VAL-RES.
+           PERFORM RUN-COMPARISON-PASS THROUGH END-RUN-COMPARISON-PASS.
            PERFORM PRINT_RESULTS THROUGH END-PRINT_RESULTS.
 
-           STOP RUN.  
+      *    Flag a failed validation to the job scheduler via a
+      *    non-zero RETURN-CODE, same as the abend in
+      *    VALIDATE-MAX-LIMIT below.
+           IF OFFICIAL-VAL-RES = "False"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
       *
        RUN_SIEVE.
            COMPUTE MAX_ROOT ROUNDED = (MAX_LIMIT ** .5).
-           DIVIDE 2 INTO MAX_ROOT 
-               GIVING MAX_ROOT_INDEX ROUNDED
-               REMAINDER IS-EVEN.
-           IF IS-EVEN = 0 THEN 
-                   ADD -1 TO MAX_ROOT_INDEX.
+      *    FLAG (I) represents the odd candidate (2 * I) + 1, so the
+      *    highest usable index for a given upper bound N is
+      *    (N - 1) / 2 (truncated) - the old DIVIDE ... ROUNDED form
+      *    mis-sized this by one slot whenever N was odd.
+           COMPUTE MAX_ROOT_INDEX = (MAX_ROOT - 1) / 2.
 
-           DIVIDE 2 INTO MAX_LIMIT
-               GIVING BIT_SIZE ROUNDED
-               REMAINDER IS-EVEN.
-           IF IS-EVEN = 0 THEN 
-                   ADD -1 TO BIT_SIZE.
+           COMPUTE BIT_SIZE = (MAX_LIMIT - 1) / 2.
 
            MOVE ONE-FILLED-ARRAY TO BIT-ARRAY.
 
@@ -97,45 +385,418 @@
            END-PERFORM.
        END-RUN_SIEVE.
            EXIT.
+      *
+      *================================================================
+      *    Wheel-factorization (mod 30) sieve mode.  Skips candidates
+      *    that are multiples of 2, 3 or 5 up front, so only 8 of
+      *    every 30 integers occupy a slot in WHEEL-BIT-ARRAY.  The
+      *    primes 2, 3 and 5 themselves are not represented in the
+      *    array and are accounted for directly in COUNT-PRIMES-WHEEL.
+      *================================================================
+       INITIALIZE-WHEEL-TABLES.
+      *    Maps a residue mod 30 (RESIDUE-INDEX subscript = residue+1)
+      *    to its 1-8 position in WHEEL-OFFSET-TABLE; 0 means the
+      *    residue is not coprime to 30 and never occurs as a key.
+           MOVE ZEROES TO RESIDUE-INDEX-TABLE.
+           MOVE 1 TO RESIDUE-INDEX (2).
+           MOVE 2 TO RESIDUE-INDEX (8).
+           MOVE 3 TO RESIDUE-INDEX (12).
+           MOVE 4 TO RESIDUE-INDEX (14).
+           MOVE 5 TO RESIDUE-INDEX (18).
+           MOVE 6 TO RESIDUE-INDEX (20).
+           MOVE 7 TO RESIDUE-INDEX (24).
+           MOVE 8 TO RESIDUE-INDEX (30).
+       END-INITIALIZE-WHEEL-TABLES.
+           EXIT.
+      *
+       WHEEL-VALUE-OF-INDEX.
+      *    WHEEL-INDEX-IN (1-based) -> WHEEL-VALUE-OUT.
+           COMPUTE WHEEL-QUOT = (WHEEL-INDEX-IN - 1) / 8.
+           COMPUTE WHEEL-REM = WHEEL-INDEX-IN - 1 - (WHEEL-QUOT * 8).
+           COMPUTE WHEEL-VALUE-OUT =
+               (30 * WHEEL-QUOT) + WHEEL-OFFSET (WHEEL-REM + 1).
+       END-WHEEL-VALUE-OF-INDEX.
+           EXIT.
+      *
+       WHEEL-INDEX-OF-VALUE.
+      *    WHEEL-VALUE-IN (must be coprime to 30) -> WHEEL-INDEX-OUT.
+           COMPUTE WHEEL-QUOT = WHEEL-VALUE-IN / 30.
+           COMPUTE WHEEL-REM = WHEEL-VALUE-IN - (WHEEL-QUOT * 30).
+           MOVE RESIDUE-INDEX (WHEEL-REM + 1) TO WHEEL-OFFSET-POS.
+           COMPUTE WHEEL-INDEX-OUT =
+               (WHEEL-QUOT * 8) + WHEEL-OFFSET-POS.
+       END-WHEEL-INDEX-OF-VALUE.
+           EXIT.
+      *
+       WHEEL-INDEX-FOR-LIMIT.
+      *    WHEEL-LIMIT-IN -> WHEEL-INDEX-OUT, the count of wheel
+      *    candidates whose value does not exceed WHEEL-LIMIT-IN.
+           COMPUTE WHEEL-QUOT = WHEEL-LIMIT-IN / 30.
+           COMPUTE WHEEL-REM = WHEEL-LIMIT-IN - (WHEEL-QUOT * 30).
+           COMPUTE WHEEL-INDEX-OUT = WHEEL-QUOT * 8.
+           MOVE 1 TO WHEEL-TEMP-IDX.
+           PERFORM UNTIL WHEEL-TEMP-IDX > 8
+               IF WHEEL-OFFSET (WHEEL-TEMP-IDX) <= WHEEL-REM
+                   ADD 1 TO WHEEL-INDEX-OUT
+               END-IF
+               ADD 1 TO WHEEL-TEMP-IDX
+           END-PERFORM.
+       END-WHEEL-INDEX-FOR-LIMIT.
+           EXIT.
+      *
+       COMPUTE-WHEEL-SIZE.
+           MOVE MAX_LIMIT TO WHEEL-LIMIT-IN.
+           PERFORM WHEEL-INDEX-FOR-LIMIT
+               THROUGH END-WHEEL-INDEX-FOR-LIMIT.
+           MOVE WHEEL-INDEX-OUT TO WHEEL_SIZE.
+
+           COMPUTE WHEEL-MAX-ROOT ROUNDED = (MAX_LIMIT ** .5).
+           MOVE WHEEL-MAX-ROOT TO WHEEL-LIMIT-IN.
+           PERFORM WHEEL-INDEX-FOR-LIMIT
+               THROUGH END-WHEEL-INDEX-FOR-LIMIT.
+           MOVE WHEEL-INDEX-OUT TO WHEEL-MAX-ROOT-INDEX.
+       END-COMPUTE-WHEEL-SIZE.
+           EXIT.
+      *
+       RUN_SIEVE_WHEEL.
+           PERFORM COMPUTE-WHEEL-SIZE THROUGH END-COMPUTE-WHEEL-SIZE.
+
+           MOVE WHEEL-ONE-FILLED-ARRAY TO WHEEL-BIT-ARRAY.
+      *    Index 1 is wheel value 1, which is not prime and has no
+      *    factor to cross it off, so it is seeded off by hand.
+           MOVE 0 TO FLAG-W (1).
+
+           MOVE 1 TO WHEEL-FACTOR.
+           PERFORM UNTIL WHEEL-FACTOR > WHEEL-MAX-ROOT-INDEX
+               IF FLAG-W (WHEEL-FACTOR) = 1
+                   MOVE WHEEL-FACTOR TO WHEEL-INDEX-IN
+                   PERFORM WHEEL-VALUE-OF-INDEX
+                       THROUGH END-WHEEL-VALUE-OF-INDEX
+                   MOVE WHEEL-VALUE-OUT TO WHEEL-FACTOR-VALUE
+
+                   MOVE WHEEL-FACTOR TO WHEEL-C-INDEX
+                   MOVE WHEEL-FACTOR-VALUE TO WHEEL-C-VALUE
+                   COMPUTE WHEEL-PRODUCT =
+                       WHEEL-FACTOR-VALUE * WHEEL-C-VALUE
+                   PERFORM UNTIL WHEEL-PRODUCT > MAX_LIMIT
+                       MOVE WHEEL-PRODUCT TO WHEEL-VALUE-IN
+                       PERFORM WHEEL-INDEX-OF-VALUE
+                           THROUGH END-WHEEL-INDEX-OF-VALUE
+                       MOVE 0 TO FLAG-W (WHEEL-INDEX-OUT)
+                       ADD 1 TO WHEEL-C-INDEX
+                       MOVE WHEEL-C-INDEX TO WHEEL-INDEX-IN
+                       PERFORM WHEEL-VALUE-OF-INDEX
+                           THROUGH END-WHEEL-VALUE-OF-INDEX
+                       MOVE WHEEL-VALUE-OUT TO WHEEL-C-VALUE
+                       COMPUTE WHEEL-PRODUCT =
+                           WHEEL-FACTOR-VALUE * WHEEL-C-VALUE
+                   END-PERFORM
+               END-IF
+               ADD 1 TO WHEEL-FACTOR
+           END-PERFORM.
+       END-RUN_SIEVE_WHEEL.
+           EXIT.
+      *
+       COUNT-PRIMES-WHEEL.
+      *    2, 3 and 5 are never represented in WHEEL-BIT-ARRAY, so
+      *    they are counted here directly, the same way COUNT-PRIMES
+      *    above accounts for the even prime 2.
+           IF SHOW_RESULTS = 1 THEN
+               DISPLAY "PRIME found=2"
+               DISPLAY "PRIME found=3"
+               DISPLAY "PRIME found=5".
+           MOVE 3 TO PRIME-COUNT.
+           MOVE 1 TO I.
+           PERFORM COUNT-PRIMES-WHEEL-LOOP UNTIL I > WHEEL_SIZE.
+       END-COUNT-PRIMES-WHEEL.
+           EXIT.
+      *
+       COUNT-PRIMES-WHEEL-LOOP.
+           IF FLAG-W (I) = 1 THEN
+               ADD 1 TO PRIME-COUNT
+               MOVE I TO WHEEL-INDEX-IN
+               PERFORM WHEEL-VALUE-OF-INDEX
+                   THROUGH END-WHEEL-VALUE-OF-INDEX
+               MOVE WHEEL-VALUE-OUT TO PRIME
+               IF SHOW_RESULTS = 1 THEN
+                   DISPLAY "PRIME found=", PRIME.
+           ADD 1 TO I.
+       END-COUNT-PRIMES-WHEEL-LOOP.
+           EXIT.
+      *
+       RUN-COMPARISON-PASS.
+      *    Runs whichever algorithm SIEVE_MODE did NOT just run as the
+      *    official pass, for the same MAX_TIME_SEC budget, so
+      *    PRINT_RESULTS can show a side-by-side comparison.  Not
+      *    checkpointed - see the note in START-UP.
+           IF SIEVE-MODE-WHEEL
+               MOVE PASSES TO WHEEL-PASSES
+               MOVE DURATION-SEC TO WHEEL-DURATION-SEC
+               MOVE AVG TO WHEEL-AVG
+               MOVE PRIME-COUNT TO WHEEL-PRIME-COUNT
+               MOVE VAL-RES TO WHEEL-VAL-RES
+
+               PERFORM GET-NOW THROUGH END-GET-NOW
+               COMPUTE CMP-START-HS = NOW-HS
+               MOVE 0 TO CMP-DURATION-HS
+               MOVE 0 TO BASE-PASSES
+               PERFORM UNTIL CMP-DURATION-HS >= MAX_TIME_HS
+                   PERFORM RUN_SIEVE THROUGH END-RUN_SIEVE
+                   ADD 1 TO BASE-PASSES
+                   PERFORM GET-NOW THROUGH END-GET-NOW
+                   PERFORM COMPUTE-CMP-DURATION
+                       THROUGH END-COMPUTE-CMP-DURATION
+               END-PERFORM
+               MOVE CMP-DURATION-HS TO BASE-DURATION-HS
+               DIVIDE 100 INTO BASE-DURATION-HS GIVING BASE-DURATION-SEC
+               COMPUTE BASE-AVG = BASE-DURATION-SEC / BASE-PASSES
+               PERFORM COUNT-PRIMES THROUGH END-COUNT-PRIMES
+               MOVE PRIME-COUNT TO BASE-PRIME-COUNT
+               MOVE MAX_LIMIT TO CHK-LIMIT
+               MOVE BASE-PRIME-COUNT TO CHK-COUNT
+               PERFORM IS-VALID THROUGH END-IS-VALID
+               MOVE VAL-RES TO BASE-VAL-RES
+           ELSE
+               MOVE PASSES TO BASE-PASSES
+               MOVE DURATION-SEC TO BASE-DURATION-SEC
+               MOVE AVG TO BASE-AVG
+               MOVE PRIME-COUNT TO BASE-PRIME-COUNT
+               MOVE VAL-RES TO BASE-VAL-RES
+
+               PERFORM GET-NOW THROUGH END-GET-NOW
+               COMPUTE CMP-START-HS = NOW-HS
+               MOVE 0 TO CMP-DURATION-HS
+               MOVE 0 TO WHEEL-PASSES
+               PERFORM UNTIL CMP-DURATION-HS >= MAX_TIME_HS
+                   PERFORM RUN_SIEVE_WHEEL THROUGH END-RUN_SIEVE_WHEEL
+                   ADD 1 TO WHEEL-PASSES
+                   PERFORM GET-NOW THROUGH END-GET-NOW
+                   PERFORM COMPUTE-CMP-DURATION
+                       THROUGH END-COMPUTE-CMP-DURATION
+               END-PERFORM
+               MOVE CMP-DURATION-HS TO WHEEL-DURATION-HS
+               DIVIDE 100 INTO WHEEL-DURATION-HS
+                   GIVING WHEEL-DURATION-SEC
+               COMPUTE WHEEL-AVG = WHEEL-DURATION-SEC / WHEEL-PASSES
+               PERFORM COUNT-PRIMES-WHEEL THROUGH END-COUNT-PRIMES-WHEEL
+               MOVE PRIME-COUNT TO WHEEL-PRIME-COUNT
+               MOVE MAX_LIMIT TO CHK-LIMIT
+               MOVE WHEEL-PRIME-COUNT TO CHK-COUNT
+               PERFORM IS-VALID THROUGH END-IS-VALID
+               MOVE VAL-RES TO WHEEL-VAL-RES
+           END-IF.
+       END-RUN-COMPARISON-PASS.
+           EXIT.
       *
        PRINT_RESULTS.
-           DIVIDE 100 INTO DURATION-HS GIVING DURATION-SEC.
-           COMPUTE AVG =  DURATION-SEC / PASSES.
-           PERFORM COUNT-PRIMES THROUGH END-COUNT-PRIMES.
-           PERFORM IS-VALID THROUGH END-IS-VALID.
+           MOVE BASE-PASSES TO ED-BASE-PASSES.
+           MOVE BASE-AVG TO ED-BASE-AVG.
+           MOVE BASE-PRIME-COUNT TO ED-BASE-PRIME-COUNT.
+           MOVE WHEEL-PASSES TO ED-WHEEL-PASSES.
+           MOVE WHEEL-AVG TO ED-WHEEL-AVG.
+           MOVE WHEEL-PRIME-COUNT TO ED-WHEEL-PRIME-COUNT.
            DISPLAY "Passes: ",PASSES,
                    ", Time: ",DURATION-SEC,
                    ", Avg: ",AVG,
                    " (sec/pass), Limit: ",MAX_LIMIT,
-                   ", Count: ",PRIME-COUNT,
-                   ", Valid: ",VAL-RES.
+                   ", Count: ",OFFICIAL-PRIME-COUNT,
+                   ", Valid: ",OFFICIAL-VAL-RES.
            DISPLAY " " *>Workaround to display empty new line
-           DISPLAY "fvbakel_Cobol;",PASSES,
-                   ";",DURATION-SEC,
-                   ";1;algorithm=base,faithful=no,bits=8".
+           DISPLAY "Comparison Base : Passes ",ED-BASE-PASSES,
+                   ", Avg ",ED-BASE-AVG,
+                   " (sec/pass), Count ",ED-BASE-PRIME-COUNT,
+                   ", Valid ",BASE-VAL-RES.
+           DISPLAY "Comparison Wheel: Passes ",ED-WHEEL-PASSES,
+                   ", Avg ",ED-WHEEL-AVG,
+                   " (sec/pass), Count ",ED-WHEEL-PRIME-COUNT,
+                   ", Valid ",WHEEL-VAL-RES.
+           DISPLAY " " *>Workaround to display empty new line
+           IF SIEVE-MODE-WHEEL
+               DISPLAY "fvbakel_Cobol;",PASSES,
+                       ";",DURATION-SEC,
+                       ";1;algorithm=wheel,faithful=no,bits=8"
+           ELSE
+               DISPLAY "fvbakel_Cobol;",PASSES,
+                       ";",DURATION-SEC,
+                       ";1;algorithm=base,faithful=no,bits=8"
+           END-IF.
+           PERFORM WRITE-RESULTS-RECORD THROUGH END-WRITE-RESULTS-RECORD.
+           PERFORM WRITE-HISTORY-RECORD THROUGH END-WRITE-HISTORY-RECORD.
        END-PRINT_RESULTS.
            EXIT.
+      *
+       WRITE-RESULTS-RECORD.
+           PERFORM BUILD-TIMESTAMP THROUGH END-BUILD-TIMESTAMP.
+           MOVE PASSES TO ED-PASSES.
+           MOVE DURATION-SEC TO ED-DURATION-SEC.
+           MOVE AVG TO ED-AVG.
+           MOVE MAX_LIMIT TO ED-MAX-LIMIT.
+           MOVE OFFICIAL-PRIME-COUNT TO ED-PRIME-COUNT.
+           MOVE SPACES TO RESULTS-RECORD.
+           STRING RUN-TIMESTAMP-DISPLAY   DELIMITED BY SIZE
+                  " PASSES="               DELIMITED BY SIZE
+                  ED-PASSES                DELIMITED BY SIZE
+                  " DURATION-SEC="         DELIMITED BY SIZE
+                  ED-DURATION-SEC          DELIMITED BY SIZE
+                  " AVG="                  DELIMITED BY SIZE
+                  ED-AVG                   DELIMITED BY SIZE
+                  " MAX_LIMIT="            DELIMITED BY SIZE
+                  ED-MAX-LIMIT             DELIMITED BY SIZE
+                  " PRIME-COUNT="          DELIMITED BY SIZE
+                  ED-PRIME-COUNT           DELIMITED BY SIZE
+                  " VALID="                DELIMITED BY SIZE
+                  OFFICIAL-VAL-RES         DELIMITED BY SIZE
+                  INTO RESULTS-RECORD.
+           OPEN EXTEND RESULTS-FILE.
+           IF RESULTS-STATUS NOT = "00"
+               OPEN OUTPUT RESULTS-FILE
+           END-IF.
+           WRITE RESULTS-RECORD.
+           CLOSE RESULTS-FILE.
+       END-WRITE-RESULTS-RECORD.
+           EXIT.
+      *
+       WRITE-HISTORY-RECORD.
+      *    Appends one row per run to a historical trend file, so the
+      *    fvbakel_Cobol drag-race summary can be tracked over time
+      *    instead of only ever seen in the latest spooled output.
+           PERFORM BUILD-TIMESTAMP THROUGH END-BUILD-TIMESTAMP.
+           MOVE PASSES TO ED-PASSES.
+           MOVE DURATION-SEC TO ED-DURATION-SEC.
+           MOVE SPACES TO HISTORY-RECORD.
+           IF SIEVE-MODE-WHEEL
+               STRING RUN-TIMESTAMP-DISPLAY DELIMITED BY SIZE
+                      ";fvbakel_Cobol;"     DELIMITED BY SIZE
+                      ED-PASSES             DELIMITED BY SIZE
+                      ";"                   DELIMITED BY SIZE
+                      ED-DURATION-SEC       DELIMITED BY SIZE
+                      ";1;algorithm=wheel,faithful=no,bits=8"
+                                            DELIMITED BY SIZE
+                      INTO HISTORY-RECORD
+           ELSE
+               STRING RUN-TIMESTAMP-DISPLAY DELIMITED BY SIZE
+                      ";fvbakel_Cobol;"     DELIMITED BY SIZE
+                      ED-PASSES             DELIMITED BY SIZE
+                      ";"                   DELIMITED BY SIZE
+                      ED-DURATION-SEC       DELIMITED BY SIZE
+                      ";1;algorithm=base,faithful=no,bits=8"
+                                            DELIMITED BY SIZE
+                      INTO HISTORY-RECORD
+           END-IF.
+           OPEN EXTEND HISTORY-FILE.
+           IF HISTORY-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+       END-WRITE-HISTORY-RECORD.
+           EXIT.
+      *
+       BUILD-TIMESTAMP.
+           ACCEPT RT-DATE FROM DATE YYYYMMDD.
+           ACCEPT RT-TIME FROM TIME.
+           STRING RT-DATE DELIMITED BY SIZE
+                  "-"     DELIMITED BY SIZE
+                  RT-TIME DELIMITED BY SIZE
+                  INTO RUN-TIMESTAMP-DISPLAY.
+       END-BUILD-TIMESTAMP.
+           EXIT.
       *
        IS-VALID.
            MOVE "False" TO VAL-RES.
-           IF MAX_LIMIT = 10 AND 
-              PRIME-COUNT=4 THEN MOVE "True" TO VAL-RES.
-           IF MAX_LIMIT = 100 AND 
-              PRIME-COUNT=25 THEN MOVE "True" TO VAL-RES.
-           IF MAX_LIMIT = 1000 AND 
-              PRIME-COUNT=168 THEN MOVE "True" TO VAL-RES.
-           IF MAX_LIMIT = 10000 AND 
-              PRIME-COUNT=1229 THEN MOVE "True" TO VAL-RES.
-           IF MAX_LIMIT = 100000 AND 
-              PRIME-COUNT=9592 THEN MOVE "True" TO VAL-RES.
-           IF MAX_LIMIT = 1000000 AND 
-              PRIME-COUNT=78498 THEN MOVE "True" TO VAL-RES.               
-           IF MAX_LIMIT = 10000000 AND 
-              PRIME-COUNT=664579 THEN MOVE "True" TO VAL-RES.
-           IF MAX_LIMIT = 100000000 AND 
-              PRIME-COUNT=5761455 THEN MOVE "True" TO VAL-RES.      
-       END-IS-VALID.    
-      * 
+           MOVE 0 TO VALID-FOUND-SW.
+           PERFORM VARYING VX FROM 1 BY 1 UNTIL VX > VALID-TABLE-COUNT
+               IF VALID-LIMIT (VX) = CHK-LIMIT
+                   MOVE 1 TO VALID-FOUND-SW
+                   IF VALID-COUNT (VX) = CHK-COUNT
+                       MOVE "True" TO VAL-RES
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF VALID-FOUND-SW = 0
+               AND VALID-EXCEPTION-LOGGED-SW = 0
+               PERFORM WRITE-VALID-EXCEPTION
+                   THROUGH END-WRITE-VALID-EXCEPTION
+               MOVE 1 TO VALID-EXCEPTION-LOGGED-SW
+           END-IF.
+       END-IS-VALID.
+           EXIT.
+      *
+       INITIALIZE-VALID-TABLE.
+           MOVE 0 TO VALID-TABLE-COUNT.
+           MOVE 0 TO VALID-EXCEPTION-LOGGED-SW.
+           OPEN INPUT VALID-TABLE-FILE.
+           IF VALID-TABLE-STATUS = "00"
+               PERFORM UNTIL VALID-TABLE-STATUS NOT = "00"
+                   READ VALID-TABLE-FILE
+                       AT END MOVE "10" TO VALID-TABLE-STATUS
+                   END-READ
+                   IF VALID-TABLE-STATUS = "00"
+                       IF VALID-TABLE-COUNT = 50
+                           DISPLAY "PRIMES-0004 VALIDTAB HAS MORE THAN "
+                                   "50 ENTRIES - VALID-ENTRY CAPACITY "
+                                   "EXCEEDED"
+                           DISPLAY "PRIMES-0004 RUN TERMINATED"
+                           CLOSE VALID-TABLE-FILE
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO VALID-TABLE-COUNT
+                       MOVE VT-LIMIT TO VALID-LIMIT (VALID-TABLE-COUNT)
+                       MOVE VT-COUNT TO VALID-COUNT (VALID-TABLE-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE VALID-TABLE-FILE
+           END-IF.
+           IF VALID-TABLE-COUNT = 0
+               PERFORM LOAD-DEFAULT-VALID-TABLE
+                   THROUGH END-LOAD-DEFAULT-VALID-TABLE
+           END-IF.
+       END-INITIALIZE-VALID-TABLE.
+           EXIT.
+      *
+       LOAD-DEFAULT-VALID-TABLE.
+      *    Used only when VALIDTAB is missing or empty, so the program
+      *    still validates the classic sizes out of the box.
+           MOVE 8 TO VALID-TABLE-COUNT.
+           MOVE        10 TO VALID-LIMIT (1).
+           MOVE         4 TO VALID-COUNT (1).
+           MOVE       100 TO VALID-LIMIT (2).
+           MOVE        25 TO VALID-COUNT (2).
+           MOVE      1000 TO VALID-LIMIT (3).
+           MOVE       168 TO VALID-COUNT (3).
+           MOVE     10000 TO VALID-LIMIT (4).
+           MOVE      1229 TO VALID-COUNT (4).
+           MOVE    100000 TO VALID-LIMIT (5).
+           MOVE      9592 TO VALID-COUNT (5).
+           MOVE   1000000 TO VALID-LIMIT (6).
+           MOVE     78498 TO VALID-COUNT (6).
+           MOVE  10000000 TO VALID-LIMIT (7).
+           MOVE    664579 TO VALID-COUNT (7).
+           MOVE 100000000 TO VALID-LIMIT (8).
+           MOVE   5761455 TO VALID-COUNT (8).
+       END-LOAD-DEFAULT-VALID-TABLE.
+           EXIT.
+      *
+       WRITE-VALID-EXCEPTION.
+           PERFORM BUILD-TIMESTAMP THROUGH END-BUILD-TIMESTAMP.
+           MOVE CHK-LIMIT TO ED-CHK-LIMIT.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           STRING RUN-TIMESTAMP-DISPLAY     DELIMITED BY SIZE
+                  " MAX_LIMIT="              DELIMITED BY SIZE
+                  ED-CHK-LIMIT               DELIMITED BY SIZE
+                  " HAS NO VALIDATION TABLE ENTRY - UNVALIDATED SIZE"
+                                             DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTION-FILE.
+       END-WRITE-VALID-EXCEPTION.
+           EXIT.
+      *
        COUNT-PRIMES.
            MOVE 2 TO PRIME
            IF SHOW_RESULTS = 1 THEN
@@ -164,6 +825,111 @@
                (WS-TIME-S  *    100) +
                (WS-TIME-HS         ).
        END-GET-NOW.
-           EXIT.       
+           EXIT.
+      *
+       COMPUTE-DURATION.
+      *    NOW-HS and START-HS are both hundredths-since-midnight, so
+      *    a run that straddles midnight sees NOW-HS fall below
+      *    START-HS even though real time has moved forward - add a
+      *    full day's worth of hundredths back in when that happens.
+           IF NOW-HS < START-HS
+               COMPUTE DURATION-HS = NOW-HS + HS-PER-DAY - START-HS
+           ELSE
+               COMPUTE DURATION-HS = NOW-HS - START-HS
+           END-IF.
+       END-COMPUTE-DURATION.
+           EXIT.
+      *
+       COMPUTE-CMP-DURATION.
+           IF NOW-HS < CMP-START-HS
+               COMPUTE CMP-DURATION-HS =
+                   NOW-HS + HS-PER-DAY - CMP-START-HS
+           ELSE
+               COMPUTE CMP-DURATION-HS = NOW-HS - CMP-START-HS
+           END-IF.
+       END-COMPUTE-CMP-DURATION.
+           EXIT.
+      *
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF CONTROL-CARD-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END MOVE "10" TO CONTROL-CARD-STATUS
+               END-READ
+               IF CONTROL-CARD-STATUS = "00"
+                   IF CC-MAX-LIMIT > 0
+                       MOVE CC-MAX-LIMIT TO MAX_LIMIT
+                   END-IF
+                   IF CC-MAX-TIME-SEC > 0
+                       MOVE CC-MAX-TIME-SEC TO MAX_TIME_SEC
+                   END-IF
+                   IF CC-SIEVE-MODE = "W" OR CC-SIEVE-MODE = "B"
+                       MOVE CC-SIEVE-MODE TO SIEVE_MODE
+                   END-IF
+               END-IF
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+       END-READ-CONTROL-CARD.
+           EXIT.
+      *
+       VALIDATE-MAX-LIMIT.
+      *    BIT-ARRAY/ONE-FILLED-ARRAY are OCCURS 500000, which only
+      *    covers odd numbers up to MAX_LIMIT = 1,000,000.
+           IF MAX_LIMIT > 1000000
+               DISPLAY "PRIMES-0002 MAX_LIMIT ", MAX_LIMIT,
+                       " EXCEEDS BIT-ARRAY CAPACITY OF 1000000"
+               DISPLAY "PRIMES-0002 RUN TERMINATED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       END-VALIDATE-MAX-LIMIT.
+           EXIT.
+      *
+       CHECK-FOR-RESTART.
+           MOVE ZERO TO PASSES.
+           MOVE ZERO TO DURATION-HS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE "10" TO CHECKPOINT-STATUS
+               END-READ
+               IF CHECKPOINT-STATUS = "00"
+                   IF CKP-MAX-LIMIT = MAX_LIMIT
+                       AND CKP-MAX-TIME-SEC = MAX_TIME_SEC
+                       AND CKP-SIEVE-MODE = SIEVE_MODE
+                       MOVE CKP-PASSES TO PASSES
+                       MOVE CKP-DURATION-HS TO DURATION-HS
+                       DISPLAY "PRIMES-0003 RESUMING FROM CHECKPOINT -",
+                               " PASSES=", PASSES,
+                               " DURATION-HS=", DURATION-HS
+                   ELSE
+                       DISPLAY "PRIMES-0003 CHECKPOINT CONFIG DOES NOT",
+                               " MATCH THIS RUN - STARTING COLD"
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       END-CHECK-FOR-RESTART.
+           EXIT.
+      *
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE PASSES TO CKP-PASSES.
+           MOVE DURATION-HS TO CKP-DURATION-HS.
+           MOVE MAX_LIMIT TO CKP-MAX-LIMIT.
+           MOVE MAX_TIME_SEC TO CKP-MAX-TIME-SEC.
+           MOVE SIEVE_MODE TO CKP-SIEVE-MODE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       END-WRITE-CHECKPOINT.
+           EXIT.
+      *
+       CLEAR-CHECKPOINT.
+      *    A normal completion resets the checkpoint so the next run
+      *    starts cold rather than resuming a finished benchmark.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       END-CLEAR-CHECKPOINT.
+           EXIT.
        END-PROGRAM.
            EXIT.
