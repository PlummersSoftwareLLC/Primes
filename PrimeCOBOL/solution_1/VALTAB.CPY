@@ -0,0 +1,13 @@
+      *================================================================
+      *    VALTAB.CPY
+      *    Expected prime-count table used by IS-VALID, loaded at
+      *    start-up from VALID-TABLE-FILE (VALIDTAB). Maintain the
+      *    VALIDTAB reference file to add or change validated sizes -
+      *    no recompile needed.
+      *================================================================
+       01  VALID-TABLE-AREA.
+           03  VALID-TABLE-COUNT          PIC 9(3) COMP VALUE 0.
+           03  VALID-ENTRY OCCURS 50 TIMES
+                   INDEXED BY VX.
+               05  VALID-LIMIT            PIC 9(9) COMP.
+               05  VALID-COUNT            PIC 9(9) COMP.
