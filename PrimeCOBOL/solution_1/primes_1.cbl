@@ -1,28 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIMES.
        AUTHOR. FRANK VAN BAKEL.
+      *
+      * MODIFICATION HISTORY:
+      *   2026-08-08  SIEVE_LIMIT replaces the hardcoded 100 so the
+      *               sieve can be re-run for a larger range without a
+      *               recompile, and SHOW_RESULTS gates the per-prime
+      *               and per-strikeout DISPLAY statements for a quiet
+      *               run.
+      *   2026-08-08  SIEVE_LIMIT/SHOW_RESULTS are now read from a
+      *               CONTROL-CARD-FILE (SYSIN) control card at
+      *               start-up instead of only being compiled-in
+      *               constants, mirroring the convention used in
+      *               solution_1/primes.cbl.  Compiled-in VALUEs remain
+      *               the defaults used when no control card is
+      *               supplied.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-CARD-FILE
+               ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-CARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           03  CC-SIEVE-LIMIT             PIC 9(4).
+           03  CC-SHOW-RESULTS            PIC 9(1).
+           03  FILLER                     PIC X(75).
        WORKING-STORAGE SECTION.
        77  PRIME                          PIC 9(5) COMP.
        77  PRIME-COUNT                    PIC 9(5) COMP.
        77  I                              PIC 9(4) COMP.
        77  K                              PIC 9(5) COMP.
+       77  SIEVE_LIMIT                    PIC 9(4) COMP VALUE 100.
+       77  SHOW_RESULTS                   PIC 1(1) COMP VALUE 0.
+       77  CONTROL-CARD-STATUS            PIC X(2).
        01  BIT-ARRAY.
-            03 FLAG OCCURS 100 TIMES       PIC 9 COMP.
+            03 FLAG OCCURS 9999 TIMES      PIC 9 COMP.
        PROCEDURE DIVISION.
        START-UP.
+            PERFORM READ-CONTROL-CARD THROUGH END-READ-CONTROL-CARD.
             DISPLAY "TEN ITERATIONS".
             PERFORM SIEVE THROUGH SIEVE-END.
             DISPLAY "PRIMES FOUND: ", PRIME-COUNT.
             STOP RUN.
+       READ-CONTROL-CARD.
+            OPEN INPUT CONTROL-CARD-FILE.
+            IF CONTROL-CARD-STATUS = "00"
+                 READ CONTROL-CARD-FILE
+                      AT END MOVE "10" TO CONTROL-CARD-STATUS
+                 END-READ
+                 IF CONTROL-CARD-STATUS = "00"
+                      IF CC-SIEVE-LIMIT > 0
+                           MOVE CC-SIEVE-LIMIT TO SIEVE_LIMIT
+                      END-IF
+                      IF CC-SHOW-RESULTS = 1
+                           MOVE 1 TO SHOW_RESULTS
+                      END-IF
+                 END-IF
+                 CLOSE CONTROL-CARD-FILE
+            END-IF.
+       END-READ-CONTROL-CARD.
+            EXIT.
        SIEVE.
             MOVE ZERO TO PRIME-COUNT.
             MOVE 1 TO I.
-            PERFORM INIT-BITS 100 TIMES.
+            PERFORM INIT-BITS SIEVE_LIMIT TIMES.
             MOVE 1 TO I.
             PERFORM SCAN-FOR-PRIMES THROUGH END-SCAN-FOR-PRIMES
-                 100 TIMES.
+                 SIEVE_LIMIT TIMES.
        SIEVE-END.
             EXIT.
        INIT-BITS.
@@ -35,10 +84,12 @@
                  THEN
                       GO TO NOT-PRIME.
             ADD I I 1 GIVING PRIME.
-            DISPLAY PRIME.
+            IF SHOW_RESULTS = 1
+                 DISPLAY PRIME.
             ADD I PRIME GIVING K.
-            DISPLAY "K=", K.
-            PERFORM STRIKOUT UNTIL K > 100.
+            IF SHOW_RESULTS = 1
+                 DISPLAY "K=", K.
+            PERFORM STRIKOUT UNTIL K > SIEVE_LIMIT.
             ADD 1 TO PRIME-COUNT.
        NOT-PRIME.
             ADD 1 TO I.
